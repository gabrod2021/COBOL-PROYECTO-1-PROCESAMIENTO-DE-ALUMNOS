@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *Copybook: CHECKPOINT.CPY                                        *
+      *Purpose:  Layout of the CHECKPOINT.TXT restart file -- holds    *
+      *          the last student/materia break fully committed to the*
+      *          output files, plus the running counters at that point*
+      *----------------------------------------------------------------*
+       FD  CHECKPOINT.
+
+       01  REG-CHECKPOINT.
+           05  CKP-LEGAJO-ENTRADA          PIC 9(06).
+           05  CKP-MATERIA-ENTRADA         PIC X(30).
+           05  CKP-CONT-ALUMNOS            PIC 9(05).
+           05  CKP-CONT-REG-LEIDOS         PIC 9(05).
+           05  CKP-TOTAL-PROCESADOS        PIC 9(05).
+           05  CKP-CANT-DESCARTADOS        PIC 9(05).
+           05  CKP-CANT-ALUM-ERROR         PIC 9(05).
+           05  CKP-CONT-REPROBADOS         PIC 9(05).
+           05  CKP-CONT-BOLETIN            PIC 9(05).
+           05  CKP-BOL-CANT-MATERIAS       PIC 9(02).
+           05  CKP-BOL-SUMA-PROMEDIO       PIC 9(05)V9(03).
