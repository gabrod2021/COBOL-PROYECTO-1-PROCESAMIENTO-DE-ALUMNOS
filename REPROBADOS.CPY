@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *Copybook: REPROBADOS.CPY                                        *
+      *Purpose:  Output layout of REPROBADOS.TXT -- failing students   *
+      *          pulled out of the general promedios listing so the    *
+      *          academic follow-up office does not have to re-derive  *
+      *          them by hand.                                         *
+      *----------------------------------------------------------------*
+       FD  REPROBADOS.
+
+       01  REPROB-ALUMNOS PIC X(100).
