@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *Copybook: ERRORES.CPY                                           *
+      *Purpose:  Layout of the ERRORES.TXT output file.                *
+      *----------------------------------------------------------------*
+       FD  ERRORES.
+
+       01  REGISTRO-ERRORES.
+           05  ERR-LEGAJO-ENTRADA          PIC 9(06).
+           05  ERR-NOMAPELL-ENTRADA        PIC X(40).
+           05  ERR-MATERIA-ENTRADA         PIC X(30).
+           05  ERR-NOTA-ENTRADA            PIC 9(02)V9(03).
+           05  ERR-FECHA-ENTRADA           PIC X(08).
