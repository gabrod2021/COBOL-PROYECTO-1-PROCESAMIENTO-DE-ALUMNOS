@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *Copybook: ESTADMAT.CPY                                          *
+      *Purpose:  Layout of the ESTADMAT.TXT output file -- per-subject *
+      *          class statistics (count, average, low, high).        *
+      *----------------------------------------------------------------*
+       FD  ESTADMAT.
+
+       01  ESTADMAT-ALUMNOS                PIC X(90).
