@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *Copybook: ALUMNOS.CPY                                           *
+      *Purpose:  Layout of the ALUMNOS.TXT input file.                 *
+      *----------------------------------------------------------------*
+       FD  ALUMNOS.
+
+       01  REGISTRO-ALUMNOS.
+           05  ALUMNO-LEGAJO-ENTRADA       PIC 9(06).
+           05  ALUMNO-NOMAPELL-ENTRADA     PIC X(40).
+           05  ALUMNO-MATERIA-ENTRADA      PIC X(30).
+           05  ALUMNO-NOTA-ENTRADA         PIC 9(02)V9(03).
+           05  ALUMNO-FECHA-ENTRADA        PIC X(08).
+           05  ALUMNO-FECHA-ENTRADA-R REDEFINES ALUMNO-FECHA-ENTRADA.
+               10  ALUMNO-FECHA-DIA        PIC 9(02).
+               10  ALUMNO-FECHA-MES        PIC 9(02).
+               10  ALUMNO-FECHA-ANIO       PIC 9(04).
