@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *Copybook: BOLETIN.CPY                                           *
+      *Purpose:  Output layout of BOLETIN.TXT -- one overall line per  *
+      *          student rolling up every subject average already     *
+      *          printed per line in PROMEDIOS.TXT.                   *
+      *----------------------------------------------------------------*
+       FD  BOLETIN.
+
+       01  BOLET-ALUMNOS PIC X(100).
