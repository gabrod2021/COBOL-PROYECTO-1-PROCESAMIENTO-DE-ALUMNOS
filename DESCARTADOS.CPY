@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *Copybook: DESCARTADOS.CPY                                       *
+      *Purpose:  Layout of the DESCARTADOS.TXT output file.            *
+      *----------------------------------------------------------------*
+       FD  DESCARTADOS.
+
+       01  REG-DESCARTADOS                 PIC X(100).
