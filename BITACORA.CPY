@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *Copybook: BITACORA.CPY                                          *
+      *Purpose:  Layout of the append-only BITACORA.TXT run audit log. *
+      *          One record is added per execution so the batch run    *
+      *          history survives the next PROMEDIOS.TXT overwrite.    *
+      *----------------------------------------------------------------*
+       FD  BITACORA.
+
+       01  REG-BITACORA.
+           05  BIT-FECHA                PIC 9(08).
+           05  BIT-SEP-1                PIC X(03).
+           05  BIT-HORA                 PIC 9(08).
+           05  BIT-SEP-2                PIC X(03).
+           05  BIT-REG-LEIDOS           PIC 9(05).
+           05  BIT-SEP-3                PIC X(03).
+           05  BIT-TOTAL-PROC           PIC 9(05).
+           05  BIT-SEP-4                PIC X(03).
+           05  BIT-DESCARTADOS          PIC 9(05).
+           05  BIT-SEP-5                PIC X(03).
+           05  BIT-ERRORES              PIC 9(05).
+           05  BIT-SEP-6                PIC X(03).
+           05  BIT-REPROBADOS           PIC 9(05).
