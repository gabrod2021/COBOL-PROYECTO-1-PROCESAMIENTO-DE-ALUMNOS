@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *Copybook: MATERIAS.CPY                                          *
+      *Purpose:  Layout of the MATERIAS.TXT parameter file -- defines  *
+      *          the valid subjects and the grade count required to    *
+      *          close out each one.                                  *
+      *----------------------------------------------------------------*
+       FD  MATERIAS.
+
+       01  REG-MATERIAS.
+           05  MAT-NOMBRE-ENTRADA           PIC X(30).
+           05  MAT-CANT-NOTAS-ENTRADA       PIC 9(02).
