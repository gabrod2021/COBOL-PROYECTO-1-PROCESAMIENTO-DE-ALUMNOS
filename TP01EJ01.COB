@@ -20,6 +20,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+       SELECT CHECKPOINT
+           ASSIGN TO '../CHECKPOINT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+       SELECT CHECKTAB
+           ASSIGN TO '../CHECKTAB.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKTAB.
+
+       SELECT MATERIAS
+           ASSIGN TO '../MATERIAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MATERIAS.
+
        SELECT ALUMNOS
            ASSIGN TO '../ALUMNOS.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
@@ -45,11 +60,37 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-PROMEDIOS.
 
+       SELECT ESTADMAT
+           ASSIGN TO '../ESTADMAT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ESTADMAT.
+
+       SELECT REPROBADOS
+           ASSIGN TO '../REPROBADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPROBADOS.
+
+       SELECT BITACORA
+           ASSIGN TO '../BITACORA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-BITACORA.
+
+       SELECT BOLETIN
+           ASSIGN TO '../BOLETIN.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-BOLETIN.
+
 
        DATA DIVISION.
 
        FILE SECTION.
 
+       COPY "CHECKPOINT.CPY".
+
+       COPY "CHECKTAB.CPY".
+
+       COPY "MATERIAS.CPY".
+
        COPY "ALUMNOS.CPY".
 
        COPY "DESCARTADOS.CPY".
@@ -60,6 +101,14 @@
 
        COPY "PROMEDIOS.CPY".
 
+       COPY "ESTADMAT.CPY".
+
+       COPY "REPROBADOS.CPY".
+
+       COPY "BITACORA.CPY".
+
+       COPY "BOLETIN.CPY".
+
        WORKING-STORAGE SECTION.
 
        01 WS-CONTADORES.
@@ -71,27 +120,100 @@
           05 WS-CANT-ALUM-ERROR         PIC 9(05) VALUE 0.
           05 WS-CONT-ALUM-HONOR         PIC 9(05) VALUE 0.
           05 WS-CONT-REG-LEIDOS         PIC 9(05) VALUE 0.
+          05 WS-CONT-REPROBADOS         PIC 9(05) VALUE 0.
+          05 WS-CONT-BOLETIN            PIC 9(05) VALUE 0.
 
        01 WS-CORTE-CONTROL.
+          05 WS-CC-ALUM-ID-ANT             PIC 9(06).
           05 WS-CC-ALUM-ANT                PIC X(40).
           05 WS-CC-MATE-ANT                PIC X(30).
 
+       01 WS-SEQ-ULT-LEGAJO              PIC 9(06) VALUE ZERO.
+       01 WS-SEQ-ULT-MATERIA             PIC X(30) VALUE LOW-VALUES.
+
        01 WS-ACUMULADORES.
           05 WS-CC-NOTA-ACUM                PIC 9(5)V9(3).
-          05 WS-CC-MAY-PROM                 PIC 9(5)V9(3).
 
 
        01 WS-VARIABLES-AUX.
 
           05 WS-PROMEDIO                 PIC 9(5)V9(3).
-          05 WS-NOM-MAX                  PIC X(40).
-          05 WS-MAT-MAX                  PIC X(30).
-          05 WS-MAT-EVA                  PIC X(30).
-          05 WS-TOTAL-PROCESADOS         PIC 9(5).
+          05 WS-TOTAL-PROCESADOS         PIC 9(5) VALUE 0.
           05 WS-PROM-AUX           PIC ZZ.ZZ9,999.
           05 WS-INDICE                   PIC 9(2).
+          05 WS-IDX-MATERIA              PIC 9(2).
+          05 WS-SUBINDICE                PIC 9(2).
+
+       01 WS-CANT-MATERIAS-CONFIG        PIC 9(02) VALUE ZERO.
+
+       01 WS-NOTA-MINIMA                 PIC 9(02)V9(03) VALUE 6,000.
+
+       01 WS-TERM-FECHA-DESDE            PIC 9(08) VALUE 20260801.
+       01 WS-TERM-FECHA-HASTA            PIC 9(08) VALUE 20261231.
+
+       01 WS-BOLETIN-ACUM.
+          05 WS-BOL-CANT-MATERIAS        PIC 9(02) VALUE ZERO.
+          05 WS-BOL-SUMA-PROMEDIO        PIC 9(05)V9(03) VALUE ZERO.
+          05 WS-BOL-PROMEDIO-GRAL        PIC 9(05)V9(03) VALUE ZERO.
+
+       01 WS-HON-TOP-N                   PIC 9(02) VALUE 3.
+       01 WS-HON-MAX-ENTRIES             PIC 9(02) VALUE 15.
+       01 WS-HON-CUTOFF                  PIC 9(05)V9(03) VALUE ZERO.
+       01 WS-HON-POS-INSERTAR            PIC 9(02) VALUE ZERO.
+       01 WS-HON-POS-DESPLAZAR           PIC 9(02) VALUE ZERO.
+       01 WS-HON-POS-INICIO              PIC 9(02) VALUE ZERO.
+       01 WS-HON-POS-SIGUIENTE           PIC 9(02) VALUE ZERO.
+
+       01 WS-BIT-FECHA-SISTEMA           PIC 9(08).
+       01 WS-BIT-HORA-SISTEMA            PIC 9(08).
+
+       01 WS-VALIDAR-FECHA.
+          05 WS-FC-ANIO                     PIC 9(04).
+          05 WS-FC-MES                      PIC 9(02).
+          05 WS-FC-DIA                      PIC 9(02).
+          05 WS-FECHA-COMPARABLE            PIC 9(08).
+          05 WS-MAX-DIA                     PIC 9(02).
+          05 WS-DUMMY-4                     PIC 9(04).
+          05 WS-DUMMY-100                   PIC 9(04).
+          05 WS-DUMMY-400                   PIC 9(04).
+          05 WS-RESTO-4                     PIC 9(02).
+          05 WS-RESTO-100                   PIC 9(02).
+          05 WS-RESTO-400                   PIC 9(03).
+          05 WS-SW-BISIESTO                 PIC X(01) VALUE 'N'.
+             88 WS-ANIO-BISIESTO                       VALUE 'S'.
+             88 WS-ANIO-NO-BISIESTO                     VALUE 'N'.
+          05 WS-SW-FECHA                    PIC X(01) VALUE 'S'.
+             88 WS-FECHA-VALIDA                         VALUE 'S'.
+             88 WS-FECHA-INVALIDA                       VALUE 'N'.
+
+       01 WS-ACUM-ESTADMAT.
+          05 WS-EST-TOTAL-CANT           PIC 9(05)     VALUE ZERO.
+          05 WS-EST-TOTAL-SUMA           PIC 9(7)V9(3) VALUE ZERO.
+          05 WS-EST-TOTAL-MIN            PIC 9(5)V9(3) VALUE ZERO.
+          05 WS-EST-TOTAL-MAX            PIC 9(5)V9(3) VALUE ZERO.
+          05 WS-EST-PROM-GRAL            PIC 9(5)V9(3) VALUE ZERO.
+
+       01 WS-SWITCHES.
+          05 WS-SW-RESTART               PIC X(01) VALUE 'N'.
+             88 WS-RESTART-SI                       VALUE 'S'.
+             88 WS-RESTART-NO                       VALUE 'N'.
 
        01  FS-STATUS.
+          05 FS-CHECKPOINT                       PIC X(2).
+             88 FS-CHECKPOINT-OK                 VALUE '00'.
+             88 FS-CHECKPOINT-EOF                VALUE '10'.
+             88 FS-CHECKPOINT-NFD                VALUE '35'.
+
+          05 FS-CHECKTAB                         PIC X(2).
+             88 FS-CHECKTAB-OK                   VALUE '00'.
+             88 FS-CHECKTAB-EOF                  VALUE '10'.
+             88 FS-CHECKTAB-NFD                  VALUE '35'.
+
+          05 FS-MATERIAS                         PIC X(2).
+             88 FS-MATERIAS-OK                   VALUE '00'.
+             88 FS-MATERIAS-EOF                  VALUE '10'.
+             88 FS-MATERIAS-NFD                  VALUE '35'.
+
           05 FS-ALUMNOS                          PIC X(2).
              88 FS-ALUMNOS-OK                    VALUE '00'.
              88 FS-ALUMNOS-EOF                   VALUE '10'.
@@ -117,14 +239,42 @@
              88 FS-HONOR-EOF                     VALUE '10'.
              88 FS-HONOR-NFD                     VALUE '35'.
 
+          05  FS-ESTADMAT                        PIC X(2).
+             88 FS-ESTADMAT-OK                   VALUE '00'.
+             88 FS-ESTADMAT-EOF                  VALUE '10'.
+             88 FS-ESTADMAT-NFD                  VALUE '35'.
+
+          05  FS-REPROBADOS                      PIC X(2).
+             88 FS-REPROBADOS-OK                 VALUE '00'.
+             88 FS-REPROBADOS-EOF                VALUE '10'.
+             88 FS-REPROBADOS-NFD                VALUE '35'.
+
+          05  FS-BITACORA                        PIC X(2).
+             88 FS-BITACORA-OK                   VALUE '00'.
+             88 FS-BITACORA-EOF                  VALUE '10'.
+             88 FS-BITACORA-NFD                  VALUE '35'.
+
+          05  FS-BOLETIN                         PIC X(2).
+             88 FS-BOLETIN-OK                    VALUE '00'.
+             88 FS-BOLETIN-EOF                   VALUE '10'.
+             88 FS-BOLETIN-NFD                   VALUE '35'.
+
       ******************************************************************
-      *    TABLA CUADRO DE HONOR.
+      *    TABLA CUADRO DE HONOR (CARGADA DESDE MATERIAS.TXT).
 
        01  WS-TABLA.
-          03 WS-TABLA-HONOR  OCCURS 20.
-              05 WS-TABLA-MAT     PIC X(30).
-              05 WS-TABLA-NOMBRE  PIC X(40).
-              05 WS-TABLA-PROM    PIC 9(5)V9(3) VALUE ZERO.
+          03 WS-TABLA-HONOR  OCCURS 1 TO 20 TIMES
+                              DEPENDING ON WS-CANT-MATERIAS-CONFIG.
+              05 WS-TABLA-MAT          PIC X(30).
+              05 WS-TABLA-CANT-NOTAS   PIC 9(02).
+              05 WS-TABLA-EST-CANT     PIC 9(05)     VALUE ZERO.
+              05 WS-TABLA-EST-SUMA     PIC 9(7)V9(3) VALUE ZERO.
+              05 WS-TABLA-EST-MIN      PIC 9(5)V9(3) VALUE ZERO.
+              05 WS-TABLA-EST-MAX      PIC 9(5)V9(3) VALUE ZERO.
+              05 WS-TABLA-HON-CANT     PIC 9(02)     VALUE ZERO.
+              05 WS-TABLA-HON-DET  OCCURS 15 TIMES.
+                 10 WS-TABLA-HON-NOMBRE    PIC X(40).
+                 10 WS-TABLA-HON-PROM      PIC 9(5)V9(3) VALUE ZERO.
 
 
 
@@ -133,7 +283,7 @@
 
 
        01 WS-LISTADO-PROMEDIO.
-          05 WS-LIS-SEPARADOR           PIC X(86) VALUE ALL '='.
+          05 WS-LIS-SEPARADOR           PIC X(100) VALUE ALL '='.
 
           05 WS-LIS-HEADER.
              10 FILLER             PIC X(40) VALUE 'Apellido y Nombre'.
@@ -141,12 +291,16 @@
              10 FILLER             PIC X(30) VALUE 'Materia'.
              10 FILLER             PIC X(03) VALUE ' | '.
              10 FILLER             PIC X(8) VALUE 'Promedio'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(11) VALUE 'Condicion'.
           05 WS-LIS-DETALLE.
              10 WS-LIS-D-APELLNOM           PIC X(40).
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-LIS-D-MATERIA           PIC X(30).
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-LIS-D-PROMEDIO           PIC ZZ.ZZ9,999.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-ESTADO             PIC X(11).
           05 WS-LIS-TOTALES-1.
              10 FILLER  PIC X(35) VALUE 'Cantidad de registros leidos:'.
              10 WS-LIS-D-LEIDOS             PIC 9(5).
@@ -187,7 +341,7 @@
       ******************************************************************
 
        01 WS-LISTADO-DESCARTADOS.
-          05 WS-LIS-SEPARADOR-3    PIC X(86) VALUE ALL '='.
+          05 WS-LIS-SEPARADOR-3    PIC X(100) VALUE ALL '='.
 
          05 WS-LIS-HEADER3.
              10 FILLER PIC X(40) VALUE 'Apellido y Nombre'.
@@ -195,12 +349,98 @@
              10 FILLER             PIC X(30) VALUE 'Materia'.
              10 FILLER             PIC X(03) VALUE ' | '.
              10 FILLER             PIC X(10) VALUE 'Cantidad'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(11) VALUE 'Condicion'.
           05 WS-LIS-DETALLE3.
              10 WS-LIS-D-APELLNOMD         PIC X(40).
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-LIS-D-MATERIAD            PIC X(30).
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-LIS-D-CANTIDAD           PIC 9(2).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-ESTADOD             PIC X(11).
+      ******************************************************************
+
+       01 WS-LISTADO-ESTADMAT.
+          05 WS-LIS-SEPARADOR-4         PIC X(90) VALUE ALL '='.
+
+          05 WS-LIS-HEADER4.
+             10 FILLER             PIC X(30) VALUE 'Materia'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(10) VALUE 'Cantidad'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(10) VALUE 'Promedio'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(10) VALUE 'Minimo'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(10) VALUE 'Maximo'.
+          05 WS-LIS-DETALLE4.
+             10 WS-LIS-D-MATERIAE           PIC X(30).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-CANTE               PIC ZZZZ9.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-PROME               PIC ZZ.ZZ9,999.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-MINE                PIC ZZ.ZZ9,999.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-MAXE                PIC ZZ.ZZ9,999.
+          05 WS-LIS-TOTALES-E.
+             10 FILLER  PIC X(35)
+                VALUE 'Total de materias evaluadas: '.
+             10 WS-LIS-D-TOT-MATERIAS       PIC 9(05).
+          05 WS-LIS-TOTALES-E2.
+             10 FILLER  PIC X(35)
+                VALUE 'Promedio general: '.
+             10 WS-LIS-D-PROM-GRAL          PIC ZZ.ZZ9,999.
+
+      ******************************************************************
+
+       01 WS-LISTADO-REPROBADOS.
+          05 WS-LIS-SEPARADOR-5         PIC X(100) VALUE ALL '='.
+
+          05 WS-LIS-HEADER5.
+             10 FILLER             PIC X(40) VALUE 'Apellido y Nombre'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(30) VALUE 'Materia'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(8) VALUE 'Promedio'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(11) VALUE 'Condicion'.
+          05 WS-LIS-DETALLE5.
+             10 WS-LIS-D-APELLNOMR          PIC X(40).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-MATERIAR           PIC X(30).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-PROMEDIOR          PIC ZZ.ZZ9,999.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-ESTADOR            PIC X(11).
+          05 WS-LIS-TOTALES-R.
+             10 FILLER  PIC X(35)
+                VALUE 'Cantidad de alumnos reprobados: '.
+             10 WS-LIS-D-TOT-REPROBADOS     PIC 9(05).
+
+      ******************************************************************
+
+       01 WS-LISTADO-BOLETIN.
+          05 WS-LIS-SEPARADOR-6         PIC X(100) VALUE ALL '='.
+
+          05 WS-LIS-HEADER6.
+             10 FILLER             PIC X(40) VALUE 'Apellido y Nombre'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(14) VALUE 'Cant. Materias'.
+             10 FILLER             PIC X(03) VALUE ' | '.
+             10 FILLER             PIC X(16) VALUE 'Promedio General'.
+          05 WS-LIS-DETALLE6.
+             10 WS-LIS-D-APELLNOMB          PIC X(40).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-CANTMATB           PIC ZZ9.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-PROMGRALB          PIC ZZ.ZZ9,999.
+          05 WS-LIS-TOTALES-B.
+             10 FILLER  PIC X(35)
+                VALUE 'Cantidad de alumnos en boletin: '.
+             10 WS-LIS-D-TOT-BOLETIN        PIC 9(05).
+
       ******************************************************************
 
       *----------------------------------------------------------------*
@@ -219,6 +459,9 @@
                    PERFORM 2660-MOVER-DATOS-HONOR
                    THRU 2660-MOVER-DATOS-HONOR-EXIT
 
+                   PERFORM 2680-MOVER-DATOS-ESTADMAT
+                   THRU 2680-MOVER-DATOS-ESTADMAT-EXIT
+
                END-IF.
 
                PERFORM 3000-FINALIZAR-PROGRAMA
@@ -233,6 +476,15 @@
 
              INITIALIZE WS-CONTADORES WS-ACUMULADORES.
 
+               PERFORM 1050-ABRIR-ARCH-MATERIAS
+                THRU 1050-ABRIR-ARCH-MATERIAS-EXIT.
+
+               PERFORM 1080-ABRIR-ARCH-CHECKPOINT
+                THRU 1080-ABRIR-ARCH-CHECKPOINT-EXIT.
+
+               PERFORM 1090-ABRIR-ARCH-CHECKTAB
+                THRU 1090-ABRIR-ARCH-CHECKTAB-EXIT.
+
                PERFORM 1100-ABRIR-ARCH-ALUMNOS
                 THRU 1100-ABRIR-ARCH-ALUMNOS-EXIT.
 
@@ -242,16 +494,250 @@
                PERFORM 1300-ABRIR-ARCH-HONOR
                 THRU 1300-ABRIR-ARCH-HONOR-EXIT.
 
+               PERFORM 1350-ABRIR-ARCH-ESTADMAT
+                THRU 1350-ABRIR-ARCH-ESTADMAT-EXIT.
+
                PERFORM 1400-ABRIR-ARCH-ERROR
                 THRU 1400-ABRIR-ARCH-ERROR-EXIT.
 
                PERFORM 1500-ABRIR-AR-DESCARTADOS
                 THRU 1500-ABRIR-AR-DESCARTADOS-EXIT.
 
+               PERFORM 1550-ABRIR-ARCH-REPROBADOS
+                THRU 1550-ABRIR-ARCH-REPROBADOS-EXIT.
+
+               PERFORM 1570-ABRIR-ARCH-BOLETIN
+                THRU 1570-ABRIR-ARCH-BOLETIN-EXIT.
+
 
          1000-INICIALIZAR-PROGRAMA-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       1050-ABRIR-ARCH-MATERIAS.
+
+           OPEN INPUT MATERIAS.
+
+           EVALUATE TRUE
+               WHEN FS-MATERIAS-OK
+                    PERFORM 1060-LEER-MATERIAS
+                       THRU 1060-LEER-MATERIAS-EXIT
+                    PERFORM 1070-CARGAR-TABLA-MATERIAS
+                       THRU 1070-CARGAR-TABLA-MATERIAS-EXIT
+                       UNTIL FS-MATERIAS-EOF
+                    CLOSE MATERIAS
+               WHEN FS-MATERIAS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE MATERIAS'
+                    DISPLAY 'FILE STATUS: ' FS-MATERIAS
+                    STOP RUN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE MATERIAS'
+                    DISPLAY 'FILE STATUS: ' FS-MATERIAS
+                    STOP RUN
+           END-EVALUATE.
+
+       1050-ABRIR-ARCH-MATERIAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1060-LEER-MATERIAS.
+
+           READ MATERIAS.
+
+           EVALUATE FS-MATERIAS
+               WHEN '00'
+                    CONTINUE
+               WHEN '10'
+                    SET FS-MATERIAS-EOF   TO TRUE
+               WHEN OTHER
+                    SET FS-MATERIAS-EOF   TO TRUE
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE MATERIAS'
+                    DISPLAY 'FILE STATUS: ' FS-MATERIAS
+           END-EVALUATE.
+
+       1060-LEER-MATERIAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1070-CARGAR-TABLA-MATERIAS.
+
+           IF WS-CANT-MATERIAS-CONFIG = 20
+               DISPLAY 'MATERIAS.TXT SUPERA EL MAXIMO DE 20 MATERIAS'
+               DISPLAY 'CONFIGURABLES'
+               STOP RUN
+           END-IF.
+
+           ADD 1                           TO WS-CANT-MATERIAS-CONFIG.
+
+           MOVE MAT-NOMBRE-ENTRADA
+                TO WS-TABLA-MAT(WS-CANT-MATERIAS-CONFIG).
+           MOVE MAT-CANT-NOTAS-ENTRADA
+                TO WS-TABLA-CANT-NOTAS(WS-CANT-MATERIAS-CONFIG).
+           MOVE ZEROS
+                TO WS-TABLA-HON-CANT(WS-CANT-MATERIAS-CONFIG).
+           MOVE ZEROS
+                TO WS-TABLA-EST-CANT(WS-CANT-MATERIAS-CONFIG).
+           MOVE ZEROS
+                TO WS-TABLA-EST-SUMA(WS-CANT-MATERIAS-CONFIG).
+           MOVE ZEROS
+                TO WS-TABLA-EST-MIN(WS-CANT-MATERIAS-CONFIG).
+           MOVE ZEROS
+                TO WS-TABLA-EST-MAX(WS-CANT-MATERIAS-CONFIG).
+
+           PERFORM 1060-LEER-MATERIAS
+              THRU 1060-LEER-MATERIAS-EXIT.
+
+       1070-CARGAR-TABLA-MATERIAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1080-ABRIR-ARCH-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT.
+
+           EVALUATE TRUE
+               WHEN FS-CHECKPOINT-OK
+                    PERFORM 1085-LEER-CHECKPOINT
+                       THRU 1085-LEER-CHECKPOINT-EXIT
+                    IF FS-CHECKPOINT-OK
+                       SET WS-RESTART-SI        TO TRUE
+                       MOVE CKP-LEGAJO-ENTRADA  TO WS-CC-ALUM-ID-ANT
+                       MOVE CKP-MATERIA-ENTRADA TO WS-CC-MATE-ANT
+                       MOVE CKP-CONT-ALUMNOS    TO WS-CONT-ALUMNOS
+                       MOVE CKP-CONT-REG-LEIDOS TO WS-CONT-REG-LEIDOS
+                       MOVE CKP-TOTAL-PROCESADOS
+                            TO WS-TOTAL-PROCESADOS
+                       MOVE CKP-CANT-DESCARTADOS
+                            TO WS-CANT-DESCARTADOS
+                       MOVE CKP-CANT-ALUM-ERROR
+                            TO WS-CANT-ALUM-ERROR
+                       MOVE CKP-CONT-REPROBADOS
+                            TO WS-CONT-REPROBADOS
+                       MOVE CKP-CONT-BOLETIN
+                            TO WS-CONT-BOLETIN
+                       MOVE CKP-BOL-CANT-MATERIAS
+                            TO WS-BOL-CANT-MATERIAS
+                       MOVE CKP-BOL-SUMA-PROMEDIO
+                            TO WS-BOL-SUMA-PROMEDIO
+                    END-IF
+                    CLOSE CHECKPOINT
+               WHEN FS-CHECKPOINT-NFD
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKPOINT'
+                    DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-EVALUATE.
+
+       1080-ABRIR-ARCH-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1085-LEER-CHECKPOINT.
+
+           READ CHECKPOINT.
+
+           EVALUATE FS-CHECKPOINT
+               WHEN '00'
+                    CONTINUE
+               WHEN '10'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE CHECKPOINT'
+                    DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-EVALUATE.
+
+       1085-LEER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1090-ABRIR-ARCH-CHECKTAB.
+
+           IF WS-RESTART-SI
+
+               OPEN INPUT CHECKTAB
+
+               EVALUATE TRUE
+                   WHEN FS-CHECKTAB-OK
+                        PERFORM 1095-LEER-CHECKTAB
+                           THRU 1095-LEER-CHECKTAB-EXIT
+                        PERFORM 1096-RESTAURAR-TABLA
+                           THRU 1096-RESTAURAR-TABLA-EXIT
+                           UNTIL FS-CHECKTAB-EOF
+                        CLOSE CHECKTAB
+                   WHEN FS-CHECKTAB-NFD
+                        DISPLAY 'NO SE ENCUENTRA CHECKTAB.TXT'
+                        DISPLAY 'HONOR.TXT Y ESTADMAT.TXT SOLO '
+                        DISPLAY 'REFLEJARAN LOS ALUMNOS POSTERIORES'
+                        DISPLAY 'AL RESTART'
+                   WHEN OTHER
+                        DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKTAB'
+                        DISPLAY 'FILE STATUS: ' FS-CHECKTAB
+               END-EVALUATE
+
+           END-IF.
+
+       1090-ABRIR-ARCH-CHECKTAB-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1095-LEER-CHECKTAB.
+
+           READ CHECKTAB.
+
+           EVALUATE FS-CHECKTAB
+               WHEN '00'
+                    CONTINUE
+               WHEN '10'
+                    SET FS-CHECKTAB-EOF  TO TRUE
+               WHEN OTHER
+                    SET FS-CHECKTAB-EOF  TO TRUE
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE CHECKTAB'
+                    DISPLAY 'FILE STATUS: ' FS-CHECKTAB
+           END-EVALUATE.
+
+       1095-LEER-CHECKTAB-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1096-RESTAURAR-TABLA.
+
+           MOVE CKT-EST-CANT TO WS-TABLA-EST-CANT(CKT-INDICE).
+           MOVE CKT-EST-SUMA TO WS-TABLA-EST-SUMA(CKT-INDICE).
+           MOVE CKT-EST-MIN  TO WS-TABLA-EST-MIN(CKT-INDICE).
+           MOVE CKT-EST-MAX  TO WS-TABLA-EST-MAX(CKT-INDICE).
+           MOVE CKT-HON-CANT TO WS-TABLA-HON-CANT(CKT-INDICE).
+
+           PERFORM 1097-RESTAURAR-HON-DET
+              THRU 1097-RESTAURAR-HON-DET-EXIT
+              VARYING WS-SUBINDICE FROM 1 BY 1
+              UNTIL WS-SUBINDICE > CKT-HON-CANT.
+
+           PERFORM 1095-LEER-CHECKTAB
+              THRU 1095-LEER-CHECKTAB-EXIT.
+
+       1096-RESTAURAR-TABLA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1097-RESTAURAR-HON-DET.
+
+           MOVE CKT-HON-NOMBRE(WS-SUBINDICE)
+              TO WS-TABLA-HON-NOMBRE(CKT-INDICE, WS-SUBINDICE).
+           MOVE CKT-HON-PROM(WS-SUBINDICE)
+              TO WS-TABLA-HON-PROM(CKT-INDICE, WS-SUBINDICE).
+
+       1097-RESTAURAR-HON-DET-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
 
        1100-ABRIR-ARCH-ALUMNOS.
@@ -262,6 +748,10 @@
                WHEN FS-ALUMNOS-OK
                     PERFORM 1600-LEER-ALUMNOS
                        THRU 1600-LEER-ALUMNOS-EXIT
+                    IF WS-RESTART-SI
+                       PERFORM 1650-SALTAR-HASTA-CHECKPOINT
+                          THRU 1650-SALTAR-HASTA-CHECKPOINT-EXIT
+                    END-IF
                WHEN FS-ALUMNOS-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO ALUMNOS'
                     DISPLAY 'FILE STATUS: ' FS-ALUMNOS
@@ -273,17 +763,52 @@
        1100-ABRIR-ARCH-ALUMNOS-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       1650-SALTAR-HASTA-CHECKPOINT.
+
+           PERFORM 1655-BUSCAR-GRUPO-CHECKPOINT
+              THRU 1655-BUSCAR-GRUPO-CHECKPOINT-EXIT
+              UNTIL FS-ALUMNOS-EOF
+              OR ALUMNO-LEGAJO-ENTRADA EQUAL WS-CC-ALUM-ID-ANT
+              AND ALUMNO-MATERIA-ENTRADA EQUAL WS-CC-MATE-ANT.
+
+           PERFORM 1600-LEER-ALUMNOS
+              THRU 1600-LEER-ALUMNOS-EXIT
+              UNTIL FS-ALUMNOS-EOF
+              OR ALUMNO-LEGAJO-ENTRADA NOT EQUAL WS-CC-ALUM-ID-ANT
+              OR ALUMNO-MATERIA-ENTRADA NOT EQUAL WS-CC-MATE-ANT.
+
+       1650-SALTAR-HASTA-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1655-BUSCAR-GRUPO-CHECKPOINT.
+
+           PERFORM 1600-LEER-ALUMNOS
+              THRU 1600-LEER-ALUMNOS-EXIT.
+
+       1655-BUSCAR-GRUPO-CHECKPOINT-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
 
        1200-ABRIR-ARCH-PROMEDIOS.
 
-           OPEN OUTPUT PROMEDIOS.
+           IF WS-RESTART-SI
+              OPEN EXTEND PROMEDIOS
+           ELSE
+              OPEN OUTPUT PROMEDIOS
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-PROMEDIOS-OK
 
-                   PERFORM 2450-MOVER-TIT-PROMEDIO
-                     THRU 2450-MOVER-TIT-PROMEDIO-EXIT
+                   IF WS-RESTART-NO
+                      PERFORM 2450-MOVER-TIT-PROMEDIO
+                        THRU 2450-MOVER-TIT-PROMEDIO-EXIT
+                   END-IF
 
                WHEN FS-PROMEDIOS-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE PROMEDIOS'
@@ -301,12 +826,18 @@
 
        1300-ABRIR-ARCH-HONOR.
 
-           OPEN OUTPUT HONOR.
+           IF WS-RESTART-SI
+              OPEN EXTEND HONOR
+           ELSE
+              OPEN OUTPUT HONOR
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-HONOR-OK
-                  PERFORM 2630-MOVER-TIT-HONOR
-                  THRU 2630-MOVER-TIT-HONOR-EXIT
+                  IF WS-RESTART-NO
+                     PERFORM 2630-MOVER-TIT-HONOR
+                     THRU 2630-MOVER-TIT-HONOR-EXIT
+                  END-IF
                     WHEN FS-HONOR-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
                     DISPLAY 'FILE STATUS: ' FS-HONOR
@@ -318,11 +849,42 @@
        1300-ABRIR-ARCH-HONOR-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       1350-ABRIR-ARCH-ESTADMAT.
+
+           IF WS-RESTART-SI
+              OPEN EXTEND ESTADMAT
+           ELSE
+              OPEN OUTPUT ESTADMAT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-ESTADMAT-OK
+                  IF WS-RESTART-NO
+                     PERFORM 2675-MOVER-TIT-ESTADMAT
+                     THRU 2675-MOVER-TIT-ESTADMAT-EXIT
+                  END-IF
+               WHEN FS-ESTADMAT-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-ESTADMAT
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-ESTADMAT
+           END-EVALUATE.
+
+       1350-ABRIR-ARCH-ESTADMAT-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
 
        1400-ABRIR-ARCH-ERROR.
 
-           OPEN OUTPUT ERRORES.
+           IF WS-RESTART-SI
+              OPEN EXTEND ERRORES
+           ELSE
+              OPEN OUTPUT ERRORES
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-ERRORES-OK
@@ -344,12 +906,21 @@
 
        1500-ABRIR-AR-DESCARTADOS.
 
-           OPEN OUTPUT DESCARTADOS.
+           IF WS-RESTART-SI
+              OPEN EXTEND DESCARTADOS
+           ELSE
+              OPEN OUTPUT DESCARTADOS
+           END-IF.
 
-            EVALUATE FS-DESCARTADOS
-               WHEN '00'
-                    PERFORM 2850-MOVER-TIT-DESCARTADOS
-                    THRU 2850-MOVER-TIT-DESCARTADOS-EXIT
+            EVALUATE TRUE
+               WHEN FS-DESCARTADOS-OK
+                    IF WS-RESTART-NO
+                       PERFORM 2850-MOVER-TIT-DESCARTADOS
+                       THRU 2850-MOVER-TIT-DESCARTADOS-EXIT
+                    END-IF
+               WHEN FS-DESCARTADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-DESCARTADOS
                WHEN OTHER
                     DISPLAY 'ERROR AL ABRIR EL ARCHIVO SALIDA DESCARTO'
                     DISPLAY 'FILE STATUS: ' FS-DESCARTADOS
@@ -359,6 +930,60 @@
        1500-ABRIR-AR-DESCARTADOS-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       1550-ABRIR-ARCH-REPROBADOS.
+
+           IF WS-RESTART-SI
+              OPEN EXTEND REPROBADOS
+           ELSE
+              OPEN OUTPUT REPROBADOS
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-REPROBADOS-OK
+                  IF WS-RESTART-NO
+                     PERFORM 2475-MOVER-TIT-REPROBADOS
+                     THRU 2475-MOVER-TIT-REPROBADOS-EXIT
+                  END-IF
+               WHEN FS-REPROBADOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-REPROBADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-REPROBADOS
+           END-EVALUATE.
+
+       1550-ABRIR-ARCH-REPROBADOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1570-ABRIR-ARCH-BOLETIN.
+
+           IF WS-RESTART-SI
+              OPEN EXTEND BOLETIN
+           ELSE
+              OPEN OUTPUT BOLETIN
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-BOLETIN-OK
+                  IF WS-RESTART-NO
+                     PERFORM 2495-MOVER-TIT-BOLETIN
+                     THRU 2495-MOVER-TIT-BOLETIN-EXIT
+                  END-IF
+               WHEN FS-BOLETIN-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-BOLETIN
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA'
+                    DISPLAY 'FILE STATUS: ' FS-BOLETIN
+           END-EVALUATE.
+
+       1570-ABRIR-ARCH-BOLETIN-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
 
        1600-LEER-ALUMNOS.
@@ -368,6 +993,8 @@
            EVALUATE FS-ALUMNOS
                WHEN '00'
                ADD 1                        TO WS-CONT-REG-LEIDOS
+               PERFORM 1620-VERIFICAR-SECUENCIA
+               THRU 1620-VERIFICAR-SECUENCIA-EXIT
                 WHEN '10'
                     SET FS-ALUMNOS-EOF     TO TRUE
                WHEN OTHER
@@ -380,10 +1007,65 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       1620-VERIFICAR-SECUENCIA.
+
+           IF ALUMNO-LEGAJO-ENTRADA IS NUMERIC
+              AND ALUMNO-LEGAJO-ENTRADA < WS-SEQ-ULT-LEGAJO
+
+                 DISPLAY 'ALUMNOS.TXT FUERA DE SECUENCIA POR LEGAJO'
+                 DISPLAY 'LEGAJO LEIDO    : ' ALUMNO-LEGAJO-ENTRADA
+                 DISPLAY 'LEGAJO ANTERIOR : ' WS-SEQ-ULT-LEGAJO
+                 DISPLAY 'EL ARCHIVO DEBE LLEGAR ORDENADO POR LEGAJO'
+                 STOP RUN
+
+           END-IF.
+
+           IF ALUMNO-LEGAJO-ENTRADA IS NUMERIC
+              AND ALUMNO-LEGAJO-ENTRADA = WS-SEQ-ULT-LEGAJO
+              AND ALUMNO-MATERIA-ENTRADA NOT EQUAL SPACES
+              AND ALUMNO-MATERIA-ENTRADA < WS-SEQ-ULT-MATERIA
+
+                 DISPLAY 'ALUMNOS.TXT FUERA DE SECUENCIA POR MATERIA'
+                 DISPLAY 'LEGAJO LEIDO     : ' ALUMNO-LEGAJO-ENTRADA
+                 DISPLAY 'MATERIA LEIDA    : ' ALUMNO-MATERIA-ENTRADA
+                 DISPLAY 'MATERIA ANTERIOR : ' WS-SEQ-ULT-MATERIA
+                 DISPLAY 'LAS MATERIAS DE UN MISMO LEGAJO DEBEN LLEGAR '
+                 DISPLAY 'AGRUPADAS Y EN ORDEN'
+                 STOP RUN
+
+           END-IF.
+
+           IF ALUMNO-LEGAJO-ENTRADA IS NUMERIC
+              MOVE ALUMNO-LEGAJO-ENTRADA TO WS-SEQ-ULT-LEGAJO
+           END-IF.
+
+           MOVE ALUMNO-MATERIA-ENTRADA TO WS-SEQ-ULT-MATERIA.
+
+       1620-VERIFICAR-SECUENCIA-EXIT.
+
+           EXIT.
+
       *----------------------------------------------------------------*
 
        1700-VALIDACION-ENTRADA.
 
+           IF ALUMNO-LEGAJO-ENTRADA IS NOT NUMERIC THEN
+
+               PERFORM 2760-MOVER-DATOS-ERROR
+               THRU 2760-MOVER-DATOS-ERROR-EXIT
+
+               PERFORM 2700-GRABAR-ARCHIVO-ERROR
+               THRU 2700-GRABAR-ARCH-ERROR-EXIT
+
+               PERFORM 1600-LEER-ALUMNOS
+               THRU 1600-LEER-ALUMNOS-EXIT
+
+           END-IF.
+
+      *................................................................*
+
            IF ALUMNO-NOMAPELL-ENTRADA EQUAL SPACES
 
                PERFORM 2760-MOVER-DATOS-ERROR
@@ -445,8 +1127,8 @@
 
       *................................................................*
 
-           IF ALUMNO-NOMAPELL-ENTRADA OR
-           ALUMNO-MATERIA-ENTRADA  EQUAL HIGH-VALUE
+           IF ALUMNO-NOMAPELL-ENTRADA EQUAL HIGH-VALUES OR
+           ALUMNO-MATERIA-ENTRADA  EQUAL HIGH-VALUES
 
                PERFORM 2760-MOVER-DATOS-ERROR
                THRU 2760-MOVER-DATOS-ERROR-EXIT
@@ -489,35 +1171,164 @@
 
            END-IF.
 
-       1700-VALIDACION-ENTRADA-EXIT.
-
-            EXIT.
+      *................................................................*
 
-      *----------------------------------------------------------------*
+           PERFORM 1750-VALIDAR-FECHA
+           THRU 1750-VALIDAR-FECHA-EXIT.
 
-       2000-PROCESAR-ARCHIVO.
+           IF WS-FECHA-INVALIDA
+
+               PERFORM 2760-MOVER-DATOS-ERROR
+               THRU 2760-MOVER-DATOS-ERROR-EXIT
+
+               PERFORM 2700-GRABAR-ARCHIVO-ERROR
+               THRU 2700-GRABAR-ARCH-ERROR-EXIT
+
+               PERFORM 1600-LEER-ALUMNOS
+               THRU 1600-LEER-ALUMNOS-EXIT
+
+           END-IF.
+
+       1700-VALIDACION-ENTRADA-EXIT.
+
+            EXIT.
+
+      *----------------------------------------------------------------*
+
+       1750-VALIDAR-FECHA.
+
+           SET WS-FECHA-VALIDA TO TRUE.
+
+           IF ALUMNO-FECHA-ENTRADA IS NOT NUMERIC
+              SET WS-FECHA-INVALIDA TO TRUE
+           ELSE
+              MOVE ALUMNO-FECHA-DIA  TO WS-FC-DIA
+              MOVE ALUMNO-FECHA-MES  TO WS-FC-MES
+              MOVE ALUMNO-FECHA-ANIO TO WS-FC-ANIO
+
+              IF WS-FC-MES < 1 OR WS-FC-MES > 12
+                 SET WS-FECHA-INVALIDA TO TRUE
+              ELSE
+                 PERFORM 1751-CALCULAR-MAX-DIA
+                 THRU 1751-CALCULAR-MAX-DIA-EXIT
+
+                 IF WS-FC-DIA < 1 OR WS-FC-DIA > WS-MAX-DIA
+                    SET WS-FECHA-INVALIDA TO TRUE
+                 ELSE
+                    COMPUTE WS-FECHA-COMPARABLE =
+                       WS-FC-ANIO * 10000 + WS-FC-MES * 100 + WS-FC-DIA
+
+                    IF WS-FECHA-COMPARABLE < WS-TERM-FECHA-DESDE
+                    OR WS-FECHA-COMPARABLE > WS-TERM-FECHA-HASTA
+                       SET WS-FECHA-INVALIDA TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       1750-VALIDAR-FECHA-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1751-CALCULAR-MAX-DIA.
+
+           EVALUATE WS-FC-MES
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-MAX-DIA
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-MAX-DIA
+               WHEN 2
+                    PERFORM 1752-VERIFICAR-BISIESTO
+                    THRU 1752-VERIFICAR-BISIESTO-EXIT
+                    IF WS-ANIO-BISIESTO
+                       MOVE 29 TO WS-MAX-DIA
+                    ELSE
+                       MOVE 28 TO WS-MAX-DIA
+                    END-IF
+           END-EVALUATE.
+
+       1751-CALCULAR-MAX-DIA-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       1752-VERIFICAR-BISIESTO.
+
+           SET WS-ANIO-NO-BISIESTO TO TRUE.
+
+           DIVIDE WS-FC-ANIO BY 4
+              GIVING WS-DUMMY-4 REMAINDER WS-RESTO-4.
+           DIVIDE WS-FC-ANIO BY 100
+              GIVING WS-DUMMY-100 REMAINDER WS-RESTO-100.
+           DIVIDE WS-FC-ANIO BY 400
+              GIVING WS-DUMMY-400 REMAINDER WS-RESTO-400.
+
+           IF WS-RESTO-4 = 0 AND WS-RESTO-100 NOT = 0
+              SET WS-ANIO-BISIESTO TO TRUE
+           END-IF.
+
+           IF WS-RESTO-400 = 0
+              SET WS-ANIO-BISIESTO TO TRUE
+           END-IF.
+
+       1752-VERIFICAR-BISIESTO-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       2000-PROCESAR-ARCHIVO.
 
              PERFORM 1700-VALIDACION-ENTRADA
              THRU 1700-VALIDACION-ENTRADA-EXIT.
 
              MOVE ZEROS      TO    WS-CONT-MATERIAS.
 
-
              MOVE ALUMNO-NOMAPELL-ENTRADA   TO  WS-CC-ALUM-ANT.
 
-             ADD 1                          TO WS-CONT-ALUMNOS.
+             IF WS-RESTART-SI
+                AND ALUMNO-LEGAJO-ENTRADA EQUAL WS-CC-ALUM-ID-ANT
+
+                   CONTINUE
+
+             ELSE
+
+                   MOVE ZEROS      TO    WS-BOL-CANT-MATERIAS
+                                          WS-BOL-SUMA-PROMEDIO
+
+                   MOVE ALUMNO-LEGAJO-ENTRADA TO WS-CC-ALUM-ID-ANT
+
+                   ADD 1                      TO WS-CONT-ALUMNOS
+
+             END-IF.
+
+             SET WS-RESTART-NO TO TRUE.
 
 
              PERFORM 2100-PROCESAR-CORTE-ALUMNO
              THRU 2100-PROCESAR-CORTE-ALUMNO-EXIT
              UNTIL FS-ALUMNOS-EOF
-             OR ALUMNO-NOMAPELL-ENTRADA NOT EQUAL WS-CC-ALUM-ANT.
+             OR ALUMNO-LEGAJO-ENTRADA NOT EQUAL WS-CC-ALUM-ID-ANT.
 
 
              MOVE WS-LIS-SEPARADOR-2 TO PROMED-ALUMNOS
              PERFORM 2500-GRABAR-ARCHIVO-PROMEDIO
              THRU 2500-GRABAR-ARCH-PROMEDIO-EXIT.
 
+             IF WS-BOL-CANT-MATERIAS > 0
+                DIVIDE WS-BOL-SUMA-PROMEDIO BY WS-BOL-CANT-MATERIAS
+                   GIVING WS-BOL-PROMEDIO-GRAL
+
+                PERFORM 2480-MOVER-DATOS-BOLETIN
+                THRU 2480-MOVER-DATOS-BOLETIN-EXIT
+
+                PERFORM 2485-GRABAR-ARCH-BOLETIN
+                THRU 2485-GRABAR-ARCH-BOLETIN-EXIT
+             END-IF.
+
 
        2000-PROCESAR-ARCHIVO-EXIT.
 
@@ -538,10 +1349,15 @@
                PERFORM 2200-PROCESO-CORTE-MATERIA
                THRU 2200-PROCESO-CORTE-MATERIA-EXIT
                UNTIL FS-ALUMNOS-EOF
-               OR ALUMNO-NOMAPELL-ENTRADA NOT EQUAL WS-CC-ALUM-ANT
+               OR ALUMNO-LEGAJO-ENTRADA NOT EQUAL WS-CC-ALUM-ID-ANT
                OR ALUMNO-MATERIA-ENTRADA NOT EQUAL WS-CC-MATE-ANT.
 
-             IF WS-CONT-MATERIAS = 3 THEN
+             PERFORM 2150-BUSCAR-MATERIA-ACTUAL
+             THRU 2150-BUSCAR-MATERIA-ACTUAL-EXIT.
+
+             IF WS-IDX-MATERIA <= WS-CANT-MATERIAS-CONFIG
+                AND WS-CONT-MATERIAS =
+                    WS-TABLA-CANT-NOTAS(WS-IDX-MATERIA)
 
                    PERFORM 2300-PROCESO-PROMEDIOS
                    THRU 2300-PROCESO-PROMEDIOS-EXIT
@@ -555,6 +1371,17 @@
                    PERFORM 2420-MOVER-A-CUADRO-HONOR
                    THRU 2420-MOVER-A-CUADRO-HONOR-EXIT
 
+                   ADD 1           TO WS-BOL-CANT-MATERIAS
+                   ADD WS-PROMEDIO TO WS-BOL-SUMA-PROMEDIO
+
+                   IF WS-PROMEDIO < WS-NOTA-MINIMA
+                      PERFORM 2465-MOVER-DATOS-REPROBADO
+                      THRU 2465-MOVER-DATOS-REPROBADO-EXIT
+
+                      PERFORM 2470-GRABAR-ARCH-REPROBADO
+                      THRU 2470-GRABAR-ARCH-REPROBADO-EXIT
+                   END-IF
+
              ELSE
 
                    PERFORM 2900-MOVER-DATOS-DESCARTADOS
@@ -565,15 +1392,128 @@
 
              END-IF.
 
+             PERFORM 2170-GRABAR-CHECKPOINT
+             THRU 2170-GRABAR-CHECKPOINT-EXIT.
+
        2100-PROCESAR-CORTE-ALUMNO-EXIT.
 
            EXIT.
 
+      *-----------------------------------------------------------------*
+
+       2170-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+
+           MOVE WS-CC-ALUM-ID-ANT    TO CKP-LEGAJO-ENTRADA.
+           MOVE WS-CC-MATE-ANT       TO CKP-MATERIA-ENTRADA.
+           MOVE WS-CONT-ALUMNOS      TO CKP-CONT-ALUMNOS.
+           MOVE WS-CONT-REG-LEIDOS   TO CKP-CONT-REG-LEIDOS.
+           MOVE WS-TOTAL-PROCESADOS  TO CKP-TOTAL-PROCESADOS.
+           MOVE WS-CANT-DESCARTADOS  TO CKP-CANT-DESCARTADOS.
+           MOVE WS-CANT-ALUM-ERROR   TO CKP-CANT-ALUM-ERROR.
+           MOVE WS-CONT-REPROBADOS   TO CKP-CONT-REPROBADOS.
+           MOVE WS-CONT-BOLETIN      TO CKP-CONT-BOLETIN.
+           MOVE WS-BOL-CANT-MATERIAS TO CKP-BOL-CANT-MATERIAS.
+           MOVE WS-BOL-SUMA-PROMEDIO TO CKP-BOL-SUMA-PROMEDIO.
+
+           WRITE REG-CHECKPOINT.
+
+           CLOSE CHECKPOINT.
+
+           PERFORM 2175-GRABAR-CHECKTAB
+           THRU 2175-GRABAR-CHECKTAB-EXIT.
+
+       2170-GRABAR-CHECKPOINT-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2175-GRABAR-CHECKTAB.
+
+           OPEN OUTPUT CHECKTAB.
+
+           MOVE ZERO TO WS-INDICE.
+
+           PERFORM 2176-GRABAR-CHECKTAB-MATERIA
+           THRU 2176-GRABAR-CHECKTAB-MATERIA-EXIT
+           UNTIL WS-INDICE = WS-CANT-MATERIAS-CONFIG.
+
+           CLOSE CHECKTAB.
+
+       2175-GRABAR-CHECKTAB-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2176-GRABAR-CHECKTAB-MATERIA.
+
+           ADD 1 TO WS-INDICE.
+
+           MOVE WS-INDICE                      TO CKT-INDICE.
+           MOVE WS-TABLA-EST-CANT(WS-INDICE)   TO CKT-EST-CANT.
+           MOVE WS-TABLA-EST-SUMA(WS-INDICE)   TO CKT-EST-SUMA.
+           MOVE WS-TABLA-EST-MIN(WS-INDICE)    TO CKT-EST-MIN.
+           MOVE WS-TABLA-EST-MAX(WS-INDICE)    TO CKT-EST-MAX.
+           MOVE WS-TABLA-HON-CANT(WS-INDICE)   TO CKT-HON-CANT.
+
+           PERFORM 2177-GRABAR-CHECKTAB-HON-DET
+           THRU 2177-GRABAR-CHECKTAB-HON-DET-EXIT
+           VARYING WS-SUBINDICE FROM 1 BY 1
+           UNTIL WS-SUBINDICE > WS-TABLA-HON-CANT(WS-INDICE).
+
+           WRITE REG-CHECKTAB.
+
+       2176-GRABAR-CHECKTAB-MATERIA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2177-GRABAR-CHECKTAB-HON-DET.
+
+           MOVE WS-TABLA-HON-NOMBRE(WS-INDICE, WS-SUBINDICE)
+              TO CKT-HON-NOMBRE(WS-SUBINDICE).
+           MOVE WS-TABLA-HON-PROM(WS-INDICE, WS-SUBINDICE)
+              TO CKT-HON-PROM(WS-SUBINDICE).
+
+       2177-GRABAR-CHECKTAB-HON-DET-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2150-BUSCAR-MATERIA-ACTUAL.
+
+           PERFORM 2151-COMPARAR-MATERIA
+           THRU 2151-COMPARAR-MATERIA-EXIT
+           VARYING WS-IDX-MATERIA FROM 1 BY 1
+           UNTIL WS-IDX-MATERIA > WS-CANT-MATERIAS-CONFIG
+           OR WS-TABLA-MAT(WS-IDX-MATERIA) = WS-CC-MATE-ANT.
+
+       2150-BUSCAR-MATERIA-ACTUAL-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2151-COMPARAR-MATERIA.
+
+           CONTINUE.
+
+       2151-COMPARAR-MATERIA-EXIT.
+
+           EXIT.
+
       *-----------------------------------------------------------------*
 
        2200-PROCESO-CORTE-MATERIA.
 
 
+              MOVE ALUMNO-LEGAJO-ENTRADA     TO   WS-CC-ALUM-ID-ANT
+
               MOVE ALUMNO-NOMAPELL-ENTRADA   TO   WS-CC-ALUM-ANT
 
               MOVE ALUMNO-MATERIA-ENTRADA    TO   WS-CC-MATE-ANT
@@ -583,14 +1523,6 @@
               ADD ALUMNO-NOTA-ENTRADA       TO    WS-CC-NOTA-ACUM
 
 
-                        PERFORM 2400-MAYOR-X-MATERIA
-                        THRU 2400-MAYOR-X-MATERIA-EXIT.
-
-                       MOVE ' '            TO WS-NOM-MAX.
-                       MOVE ' '            TO WS-MAT-MAX.
-                       MOVE ZEROES         TO WS-CC-MAY-PROM.
-
-
                         PERFORM 1600-LEER-ALUMNOS
                         THRU 1600-LEER-ALUMNOS-EXIT.
 
@@ -612,79 +1544,150 @@
 
                    ADD 1 TO WS-TOTAL-PROCESADOS.
 
+           PERFORM 2310-ACUMULAR-ESTADISTICA
+           THRU 2310-ACUMULAR-ESTADISTICA-EXIT.
+
        2300-PROCESO-PROMEDIOS-EXIT.
 
             EXIT.
 
       *----------------------------------------------------------------*
 
-       2400-MAYOR-X-MATERIA.
+       2310-ACUMULAR-ESTADISTICA.
+
+           IF WS-IDX-MATERIA <= WS-CANT-MATERIAS-CONFIG
+              ADD 1 TO WS-TABLA-EST-CANT(WS-IDX-MATERIA)
+              ADD WS-PROMEDIO TO WS-TABLA-EST-SUMA(WS-IDX-MATERIA)
+              IF WS-TABLA-EST-CANT(WS-IDX-MATERIA) = 1
+                 MOVE WS-PROMEDIO TO WS-TABLA-EST-MIN(WS-IDX-MATERIA)
+                 MOVE WS-PROMEDIO TO WS-TABLA-EST-MAX(WS-IDX-MATERIA)
+              ELSE
+                 IF WS-PROMEDIO < WS-TABLA-EST-MIN(WS-IDX-MATERIA)
+                    MOVE WS-PROMEDIO TO WS-TABLA-EST-MIN(WS-IDX-MATERIA)
+                 END-IF
+                 IF WS-PROMEDIO > WS-TABLA-EST-MAX(WS-IDX-MATERIA)
+                    MOVE WS-PROMEDIO TO WS-TABLA-EST-MAX(WS-IDX-MATERIA)
+                 END-IF
+              END-IF
+           END-IF.
 
-           MOVE WS-MAT-MAX TO  WS-MAT-EVA.
+       2310-ACUMULAR-ESTADISTICA-EXIT.
 
-           EVALUATE TRUE
+           EXIT.
 
-            WHEN WS-MAT-EVA = "Econom�a"
-                IF WS-TABLA-PROM(1)< WS-CC-MAY-PROM
-                 MOVE WS-CC-MAY-PROM TO WS-TABLA-PROM(1)
-                 MOVE WS-NOM-MAX TO WS-TABLA-NOMBRE(1)
-                 MOVE WS-MAT-MAX  TO WS-TABLA-MAT(1)
-                END-IF
-
-           WHEN WS-MAT-EVA = "F�sica"
-                IF WS-TABLA-PROM(2)< WS-CC-MAY-PROM
-                 MOVE WS-CC-MAY-PROM TO WS-TABLA-PROM(2)
-                 MOVE WS-NOM-MAX TO WS-TABLA-NOMBRE(2)
-                 MOVE WS-MAT-MAX  TO WS-TABLA-MAT(2)
-                END-IF
-
-           WHEN WS-MAT-EVA ="Inform�tica"
-                IF WS-TABLA-PROM(3)< WS-CC-MAY-PROM
-                 MOVE WS-CC-MAY-PROM TO WS-TABLA-PROM(3)
-                 MOVE WS-NOM-MAX TO WS-TABLA-NOMBRE(3)
-                 MOVE WS-MAT-MAX  TO WS-TABLA-MAT(3)
-                END-IF
-
-           WHEN WS-MAT-EVA = "Ingl�s"
-                IF WS-TABLA-PROM(4)< WS-CC-MAY-PROM
-                 MOVE WS-CC-MAY-PROM TO WS-TABLA-PROM(4)
-                 MOVE WS-NOM-MAX TO WS-TABLA-NOMBRE(4)
-                 MOVE WS-MAT-MAX  TO WS-TABLA-MAT(4)
-                END-IF
-
-           WHEN WS-MAT-EVA ="Matem�ticas"
-                IF WS-TABLA-PROM(5)< WS-CC-MAY-PROM
-                 MOVE WS-CC-MAY-PROM TO WS-TABLA-PROM(5)
-                 MOVE WS-NOM-MAX TO WS-TABLA-NOMBRE(5)
-                 MOVE WS-MAT-MAX  TO WS-TABLA-MAT(5)
-                END-IF
-
-           WHEN WS-MAT-EVA = "Qu�mica"
-                IF WS-TABLA-PROM(6)< WS-CC-MAY-PROM
-                 MOVE WS-CC-MAY-PROM TO WS-TABLA-PROM(6)
-                 MOVE WS-NOM-MAX TO WS-TABLA-NOMBRE(6)
-                 MOVE WS-MAT-MAX  TO WS-TABLA-MAT(6)
-                END-IF
-
-           WHEN OTHER
-
-           CONTINUE
+      *----------------------------------------------------------------*
 
-           END-EVALUATE.
+       2400-MAYOR-X-MATERIA.
+
+           IF WS-IDX-MATERIA <= WS-CANT-MATERIAS-CONFIG
+              PERFORM 2405-INSERTAR-HONOR
+              THRU 2405-INSERTAR-HONOR-EXIT
+           END-IF.
 
        2400-MAYOR-X-MATERIA-EXIT.
 
            EXIT.
 
+      *-----------------------------------------------------------------*
+
+       2405-INSERTAR-HONOR.
+
+           IF WS-TABLA-HON-CANT(WS-IDX-MATERIA) < WS-HON-MAX-ENTRIES
+
+              PERFORM 2406-BUSCAR-POSICION-HONOR
+              THRU 2406-BUSCAR-POSICION-HONOR-EXIT
+
+              PERFORM 2407-DESPLAZAR-HONOR
+              THRU 2407-DESPLAZAR-HONOR-EXIT
+              VARYING WS-HON-POS-DESPLAZAR
+              FROM WS-TABLA-HON-CANT(WS-IDX-MATERIA) BY -1
+              UNTIL WS-HON-POS-DESPLAZAR < WS-HON-POS-INSERTAR
+
+              ADD 1 TO WS-TABLA-HON-CANT(WS-IDX-MATERIA)
+
+              MOVE WS-CC-ALUM-ANT TO WS-TABLA-HON-NOMBRE
+                 (WS-IDX-MATERIA, WS-HON-POS-INSERTAR)
+              MOVE WS-PROMEDIO TO WS-TABLA-HON-PROM
+                 (WS-IDX-MATERIA, WS-HON-POS-INSERTAR)
+
+           ELSE
+              IF WS-PROMEDIO > WS-TABLA-HON-PROM
+                 (WS-IDX-MATERIA, WS-HON-MAX-ENTRIES)
+
+                 PERFORM 2406-BUSCAR-POSICION-HONOR
+                 THRU 2406-BUSCAR-POSICION-HONOR-EXIT
+
+                 COMPUTE WS-HON-POS-INICIO = WS-HON-MAX-ENTRIES - 1
+
+                 PERFORM 2407-DESPLAZAR-HONOR
+                 THRU 2407-DESPLAZAR-HONOR-EXIT
+                 VARYING WS-HON-POS-DESPLAZAR
+                 FROM WS-HON-POS-INICIO BY -1
+                 UNTIL WS-HON-POS-DESPLAZAR < WS-HON-POS-INSERTAR
+
+                 MOVE WS-CC-ALUM-ANT TO WS-TABLA-HON-NOMBRE
+                    (WS-IDX-MATERIA, WS-HON-POS-INSERTAR)
+                 MOVE WS-PROMEDIO TO WS-TABLA-HON-PROM
+                    (WS-IDX-MATERIA, WS-HON-POS-INSERTAR)
+
+              END-IF
+           END-IF.
+
+       2405-INSERTAR-HONOR-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2406-BUSCAR-POSICION-HONOR.
+
+           PERFORM 2408-AVANZAR-POSICION-HONOR
+           THRU 2408-AVANZAR-POSICION-HONOR-EXIT
+           VARYING WS-HON-POS-INSERTAR FROM 1 BY 1
+           UNTIL WS-HON-POS-INSERTAR > WS-TABLA-HON-CANT(WS-IDX-MATERIA)
+           OR WS-TABLA-HON-PROM(WS-IDX-MATERIA, WS-HON-POS-INSERTAR)
+              < WS-PROMEDIO.
+
+       2406-BUSCAR-POSICION-HONOR-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2407-DESPLAZAR-HONOR.
+
+           COMPUTE WS-HON-POS-SIGUIENTE = WS-HON-POS-DESPLAZAR + 1.
+
+           MOVE WS-TABLA-HON-NOMBRE
+                (WS-IDX-MATERIA, WS-HON-POS-DESPLAZAR)
+              TO WS-TABLA-HON-NOMBRE
+                (WS-IDX-MATERIA, WS-HON-POS-SIGUIENTE).
+
+           MOVE WS-TABLA-HON-PROM
+                (WS-IDX-MATERIA, WS-HON-POS-DESPLAZAR)
+              TO WS-TABLA-HON-PROM
+                (WS-IDX-MATERIA, WS-HON-POS-SIGUIENTE).
+
+       2407-DESPLAZAR-HONOR-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2408-AVANZAR-POSICION-HONOR.
+
+           CONTINUE.
+
+       2408-AVANZAR-POSICION-HONOR-EXIT.
+
+           EXIT.
+
       *-----------------------------------------------------------------*
 
        2420-MOVER-A-CUADRO-HONOR.
 
-               IF WS-CC-MAY-PROM < WS-PROMEDIO
-                 MOVE WS-PROMEDIO TO WS-CC-MAY-PROM
-                 MOVE WS-CC-ALUM-ANT TO WS-NOM-MAX
-                 MOVE WS-CC-MATE-ANT TO WS-MAT-MAX
-               END-IF.
+           PERFORM 2400-MAYOR-X-MATERIA
+           THRU 2400-MAYOR-X-MATERIA-EXIT.
 
        2420-MOVER-A-CUADRO-HONOR-EXIT.
 
@@ -727,12 +1730,136 @@
 
                MOVE WS-PROMEDIO TO WS-LIS-D-PROMEDIO.
 
+               IF WS-PROMEDIO < WS-NOTA-MINIMA
+                  MOVE 'DESAPROBADO' TO WS-LIS-D-ESTADO
+               ELSE
+                  MOVE 'APROBADO'    TO WS-LIS-D-ESTADO
+               END-IF.
+
                MOVE WS-LIS-DETALLE TO PROMED-ALUMNOS.
 
        2460-MOVER-DATOS-PROMEDIO-EXIT.
 
             EXIT.
 
+      *-----------------------------------------------------------------*
+
+       2465-MOVER-DATOS-REPROBADO.
+
+               MOVE WS-CC-ALUM-ANT TO WS-LIS-D-APELLNOMR.
+
+               MOVE WS-CC-MATE-ANT TO WS-LIS-D-MATERIAR.
+
+               MOVE WS-PROMEDIO TO WS-LIS-D-PROMEDIOR.
+
+               MOVE WS-LIS-D-ESTADO TO WS-LIS-D-ESTADOR.
+
+               MOVE WS-LIS-DETALLE5 TO REPROB-ALUMNOS.
+
+               ADD 1 TO WS-CONT-REPROBADOS.
+
+       2465-MOVER-DATOS-REPROBADO-EXIT.
+
+            EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2470-GRABAR-ARCH-REPROBADO.
+
+           WRITE REPROB-ALUMNOS.
+
+           EVALUATE FS-REPROBADOS
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO REPROBADOS'
+                    DISPLAY 'FILE STATUS: ' FS-REPROBADOS
+           END-EVALUATE.
+
+       2470-GRABAR-ARCH-REPROBADO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2475-MOVER-TIT-REPROBADOS.
+
+               MOVE WS-LISTADO-REPROBADOS TO REPROB-ALUMNOS.
+               PERFORM 2470-GRABAR-ARCH-REPROBADO
+               THRU 2470-GRABAR-ARCH-REPROBADO-EXIT.
+
+               MOVE WS-LIS-HEADER5 TO REPROB-ALUMNOS.
+               PERFORM 2470-GRABAR-ARCH-REPROBADO
+               THRU 2470-GRABAR-ARCH-REPROBADO-EXIT.
+
+               MOVE WS-LISTADO-REPROBADOS TO REPROB-ALUMNOS.
+               PERFORM 2470-GRABAR-ARCH-REPROBADO
+               THRU 2470-GRABAR-ARCH-REPROBADO-EXIT.
+
+               MOVE SPACE TO REPROB-ALUMNOS.
+
+       2475-MOVER-TIT-REPROBADOS-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2480-MOVER-DATOS-BOLETIN.
+
+               MOVE WS-CC-ALUM-ANT       TO WS-LIS-D-APELLNOMB.
+
+               MOVE WS-BOL-CANT-MATERIAS TO WS-LIS-D-CANTMATB.
+
+               MOVE WS-BOL-PROMEDIO-GRAL TO WS-LIS-D-PROMGRALB.
+
+               MOVE WS-LIS-DETALLE6 TO BOLET-ALUMNOS.
+
+               ADD 1 TO WS-CONT-BOLETIN.
+
+       2480-MOVER-DATOS-BOLETIN-EXIT.
+
+            EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2485-GRABAR-ARCH-BOLETIN.
+
+           WRITE BOLET-ALUMNOS.
+
+           EVALUATE FS-BOLETIN
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO BOLETIN'
+                    DISPLAY 'FILE STATUS: ' FS-BOLETIN
+           END-EVALUATE.
+
+       2485-GRABAR-ARCH-BOLETIN-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------------*
+
+       2495-MOVER-TIT-BOLETIN.
+
+               MOVE WS-LISTADO-BOLETIN TO BOLET-ALUMNOS.
+               PERFORM 2485-GRABAR-ARCH-BOLETIN
+               THRU 2485-GRABAR-ARCH-BOLETIN-EXIT.
+
+               MOVE WS-LIS-HEADER6 TO BOLET-ALUMNOS.
+               PERFORM 2485-GRABAR-ARCH-BOLETIN
+               THRU 2485-GRABAR-ARCH-BOLETIN-EXIT.
+
+               MOVE WS-LISTADO-BOLETIN TO BOLET-ALUMNOS.
+               PERFORM 2485-GRABAR-ARCH-BOLETIN
+               THRU 2485-GRABAR-ARCH-BOLETIN-EXIT.
+
+               MOVE SPACE TO BOLET-ALUMNOS.
+
+       2495-MOVER-TIT-BOLETIN-EXIT.
+
+           EXIT.
+
       *-----------------------------------------------------------------*
 
        2500-GRABAR-ARCHIVO-PROMEDIO.
@@ -795,8 +1922,11 @@
 
        2660-MOVER-DATOS-HONOR.
 
+           MOVE ZERO TO WS-INDICE.
+
            PERFORM 2661-RECORRER-TABLA
-           THRU 2661-RECORRER-TABLA UNTIL WS-INDICE = 20.
+           THRU 2661-RECORRER-TABLA-EXIT
+           UNTIL WS-INDICE = WS-CANT-MATERIAS-CONFIG.
 
        2660-MOVER-DATOS-HONOR-EXIT.
 
@@ -806,19 +1936,164 @@
 
        2661-RECORRER-TABLA.
 
-             ADD 1 TO WS-INDICE
-             MOVE WS-TABLA-MAT(WS-INDICE)    TO WS-LIS-D-MATERIAH.
-             MOVE WS-TABLA-NOMBRE(WS-INDICE) TO WS-LIS-D-APELLNOMH.
-             MOVE WS-TABLA-PROM (WS-INDICE)  TO WS-PROM-AUX
-             MOVE WS-PROM-AUX                TO WS-LIS-D-PROMEDIOH
-             MOVE WS-LIS-DETALLE2 TO HONOR-ALUMNOS.
-             PERFORM 2600-GRABAR-ARCH-HONOR
-             THRU 2600-GRABAR-ARCH-HONOR-EXIT.
+           ADD 1 TO WS-INDICE.
+
+           IF WS-TABLA-HON-CANT(WS-INDICE) > ZERO
+              PERFORM 2662-DETERMINAR-CORTE-HONOR
+              THRU 2662-DETERMINAR-CORTE-HONOR-EXIT
+
+              PERFORM 2663-IMPRIMIR-HONOR-MATERIA
+              THRU 2663-IMPRIMIR-HONOR-MATERIA-EXIT
+              VARYING WS-SUBINDICE FROM 1 BY 1
+              UNTIL WS-SUBINDICE > WS-TABLA-HON-CANT(WS-INDICE)
+           END-IF.
 
        2661-RECORRER-TABLA-EXIT.
 
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       2662-DETERMINAR-CORTE-HONOR.
+
+           IF WS-TABLA-HON-CANT(WS-INDICE) < WS-HON-TOP-N
+              MOVE WS-TABLA-HON-PROM
+                 (WS-INDICE, WS-TABLA-HON-CANT(WS-INDICE))
+                 TO WS-HON-CUTOFF
+           ELSE
+              MOVE WS-TABLA-HON-PROM(WS-INDICE, WS-HON-TOP-N)
+                 TO WS-HON-CUTOFF
+           END-IF.
+
+       2662-DETERMINAR-CORTE-HONOR-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       2663-IMPRIMIR-HONOR-MATERIA.
+
+           IF WS-TABLA-HON-PROM(WS-INDICE, WS-SUBINDICE)
+              >= WS-HON-CUTOFF
+              MOVE WS-TABLA-MAT(WS-INDICE) TO WS-LIS-D-MATERIAH
+              MOVE WS-TABLA-HON-NOMBRE(WS-INDICE, WS-SUBINDICE)
+                 TO WS-LIS-D-APELLNOMH
+              MOVE WS-TABLA-HON-PROM(WS-INDICE, WS-SUBINDICE)
+                 TO WS-PROM-AUX
+              MOVE WS-PROM-AUX TO WS-LIS-D-PROMEDIOH
+              MOVE WS-LIS-DETALLE2 TO HONOR-ALUMNOS
+              PERFORM 2600-GRABAR-ARCH-HONOR
+              THRU 2600-GRABAR-ARCH-HONOR-EXIT
+           END-IF.
+
+       2663-IMPRIMIR-HONOR-MATERIA-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       2670-GRABAR-ARCH-ESTADMAT.
+
+           WRITE ESTADMAT-ALUMNOS.
+
+           EVALUATE FS-ESTADMAT
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL GRABAR EL ARCHIVO ESTADMAT'
+                    DISPLAY 'FILE STATUS: ' FS-ESTADMAT
+           END-EVALUATE.
+
+       2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       2675-MOVER-TIT-ESTADMAT.
+
+               MOVE WS-LIS-SEPARADOR-4 TO ESTADMAT-ALUMNOS.
+               PERFORM 2670-GRABAR-ARCH-ESTADMAT
+               THRU 2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+               MOVE WS-LIS-HEADER4 TO ESTADMAT-ALUMNOS.
+               PERFORM 2670-GRABAR-ARCH-ESTADMAT
+               THRU 2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+               MOVE WS-LIS-SEPARADOR-4 TO ESTADMAT-ALUMNOS.
+               PERFORM 2670-GRABAR-ARCH-ESTADMAT
+               THRU 2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+               MOVE SPACE TO ESTADMAT-ALUMNOS.
+
+       2675-MOVER-TIT-ESTADMAT-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       2680-MOVER-DATOS-ESTADMAT.
+
+           MOVE ZERO TO WS-INDICE.
+
+           PERFORM 2681-RECORRER-TABLA-ESTADMAT
+           THRU 2681-RECORRER-TABLA-ESTADMAT-EXIT
+           UNTIL WS-INDICE = WS-CANT-MATERIAS-CONFIG.
+
+           IF WS-EST-TOTAL-CANT > ZERO
+              DIVIDE WS-EST-TOTAL-SUMA BY WS-EST-TOTAL-CANT
+                 GIVING WS-EST-PROM-GRAL
+           END-IF.
+
+           MOVE WS-LIS-SEPARADOR-4 TO ESTADMAT-ALUMNOS.
+           PERFORM 2670-GRABAR-ARCH-ESTADMAT
+           THRU 2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+           MOVE WS-CANT-MATERIAS-CONFIG TO WS-LIS-D-TOT-MATERIAS.
+           MOVE WS-LIS-TOTALES-E TO ESTADMAT-ALUMNOS.
+           PERFORM 2670-GRABAR-ARCH-ESTADMAT
+           THRU 2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+           MOVE WS-EST-PROM-GRAL TO WS-LIS-D-PROM-GRAL.
+           MOVE WS-LIS-TOTALES-E2 TO ESTADMAT-ALUMNOS.
+           PERFORM 2670-GRABAR-ARCH-ESTADMAT
+           THRU 2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+       2680-MOVER-DATOS-ESTADMAT-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       2681-RECORRER-TABLA-ESTADMAT.
+
+             ADD 1 TO WS-INDICE
+             MOVE WS-TABLA-MAT(WS-INDICE)      TO WS-LIS-D-MATERIAE.
+             MOVE WS-TABLA-EST-CANT(WS-INDICE) TO WS-LIS-D-CANTE.
+
+             IF WS-TABLA-EST-CANT(WS-INDICE) > ZERO
+                DIVIDE WS-TABLA-EST-SUMA(WS-INDICE)
+                   BY WS-TABLA-EST-CANT(WS-INDICE)
+                   GIVING WS-PROM-AUX
+             ELSE
+                MOVE ZERO TO WS-PROM-AUX
+             END-IF.
+
+             MOVE WS-PROM-AUX TO WS-LIS-D-PROME.
+             MOVE WS-TABLA-EST-MIN(WS-INDICE) TO WS-LIS-D-MINE.
+             MOVE WS-TABLA-EST-MAX(WS-INDICE) TO WS-LIS-D-MAXE.
+
+             MOVE WS-LIS-DETALLE4 TO ESTADMAT-ALUMNOS.
+             PERFORM 2670-GRABAR-ARCH-ESTADMAT
+             THRU 2670-GRABAR-ARCH-ESTADMAT-EXIT.
+
+             ADD WS-TABLA-EST-CANT(WS-INDICE) TO WS-EST-TOTAL-CANT.
+             ADD WS-TABLA-EST-SUMA(WS-INDICE) TO WS-EST-TOTAL-SUMA.
+
+       2681-RECORRER-TABLA-ESTADMAT-EXIT.
+
+           EXIT.
+
       *----------------------------------------------------------------*
 
        2700-GRABAR-ARCHIVO-ERROR.
@@ -841,14 +2116,6 @@
 
        2760-MOVER-DATOS-ERROR.
 
-                MOVE ALUMNO-FECHA-ENTRADA TO ERR-FECHA-ENTRADA
-
-                MOVE WS-CC-ALUM-ANT TO ERR-NOMAPELL-ENTRADA
-
-                MOVE WS-CC-MATE-ANT TO ERR-MATERIA-ENTRADA
-
-                MOVE WS-PROMEDIO TO ERR-NOTA-ENTRADA
-
                 MOVE REGISTRO-ALUMNOS TO REGISTRO-ERRORES.
 
        2760-MOVER-DATOS-ERROR-EXIT.
@@ -863,7 +2130,7 @@
 
            EVALUATE FS-DESCARTADOS
                WHEN '00'
-                    ADD 1 TO WS-CANT-DESCARTADOS
+                    CONTINUE
                WHEN OTHER
                     DISPLAY 'ERROR AL GRABAR EL ARCHIVO DESCARTO'
                     DISPLAY 'FILE STATUS: ' FS-DESCARTADOS
@@ -877,7 +2144,7 @@
 
        2850-MOVER-TIT-DESCARTADOS.
 
-                   MOVE WS-LISTADO-DESCARTADOS TO REG-DESCARTADOS.
+                   MOVE WS-LIS-SEPARADOR-3 TO REG-DESCARTADOS.
 
                    PERFORM 2800-GRABAR-AR-DESCARTADOS
                    THRU 2800-GRABAR-AR-DESCARTADOS-EXIT.
@@ -889,7 +2156,7 @@
                    PERFORM 2800-GRABAR-AR-DESCARTADOS
                    THRU 2800-GRABAR-AR-DESCARTADOS-EXIT.
 
-                   MOVE WS-LISTADO-DESCARTADOS TO REG-DESCARTADOS.
+                   MOVE WS-LIS-SEPARADOR-3 TO REG-DESCARTADOS.
 
                    PERFORM 2800-GRABAR-AR-DESCARTADOS
                    THRU 2800-GRABAR-AR-DESCARTADOS-EXIT.
@@ -910,12 +2177,35 @@
 
                MOVE WS-CONT-MATERIAS TO WS-LIS-D-CANTIDAD
 
-               MOVE WS-LIS-DETALLE3 TO REG-DESCARTADOS.
+               PERFORM 2905-DETERMINAR-ESTADO-DESCARTE
+               THRU 2905-DETERMINAR-ESTADO-DESCARTE-EXIT
+
+               MOVE WS-LIS-DETALLE3 TO REG-DESCARTADOS
+
+               ADD 1 TO WS-CANT-DESCARTADOS.
 
        2900-MOVER-DATOS-DESCAR-EXIT.
 
            EXIT.
 
+      *-----------------------------------------------------------------
+
+       2905-DETERMINAR-ESTADO-DESCARTE.
+
+           IF WS-IDX-MATERIA > WS-CANT-MATERIAS-CONFIG
+              MOVE 'DESCONOCIDA' TO WS-LIS-D-ESTADOD
+           ELSE
+              IF WS-CONT-MATERIAS < WS-TABLA-CANT-NOTAS(WS-IDX-MATERIA)
+                 MOVE 'INCOMPLETO' TO WS-LIS-D-ESTADOD
+              ELSE
+                 MOVE 'EXCESO'     TO WS-LIS-D-ESTADOD
+              END-IF
+           END-IF.
+
+       2905-DETERMINAR-ESTADO-DESCARTE-EXIT.
+
+           EXIT.
+
       *-----------------------------------------------------------------
 
        2910-MOVER-DATOS-DESCARTADOS.
@@ -936,6 +2226,11 @@
 
        3000-FINALIZAR-PROGRAMA.
 
+             IF FS-ALUMNOS-EOF
+                PERFORM 3050-BORRAR-CHECKPOINT
+                THRU 3050-BORRAR-CHECKPOINT-EXIT
+             END-IF.
+
              MOVE WS-CONT-REG-LEIDOS  TO WS-LIS-D-LEIDOS.
              MOVE WS-TOTAL-PROCESADOS TO WS-LIS-D-CANT-REG-PROC.
              MOVE WS-CANT-DESCARTADOS TO WS-LIS-D-DESCARTADOS.
@@ -969,6 +2264,24 @@
                PERFORM 2600-GRABAR-ARCH-HONOR
                THRU 2600-GRABAR-ARCH-HONOR-EXIT.
 
+               MOVE WS-CONT-REPROBADOS TO WS-LIS-D-TOT-REPROBADOS.
+               MOVE WS-LIS-TOTALES-R    TO REPROB-ALUMNOS.
+               PERFORM 2470-GRABAR-ARCH-REPROBADO
+               THRU 2470-GRABAR-ARCH-REPROBADO-EXIT.
+
+               MOVE WS-LIS-SEPARADOR-5  TO REPROB-ALUMNOS.
+               PERFORM 2470-GRABAR-ARCH-REPROBADO
+               THRU 2470-GRABAR-ARCH-REPROBADO-EXIT.
+
+               MOVE WS-CONT-BOLETIN    TO WS-LIS-D-TOT-BOLETIN.
+               MOVE WS-LIS-TOTALES-B    TO BOLET-ALUMNOS.
+               PERFORM 2485-GRABAR-ARCH-BOLETIN
+               THRU 2485-GRABAR-ARCH-BOLETIN-EXIT.
+
+               MOVE WS-LIS-SEPARADOR-6  TO BOLET-ALUMNOS.
+               PERFORM 2485-GRABAR-ARCH-BOLETIN
+               THRU 2485-GRABAR-ARCH-BOLETIN-EXIT.
+
                PERFORM 3100-CERRAR-ARCH-ALUMNOS
                THRU 3100-CERRAR-ARCH-ALUMNOS-EXIT.
 
@@ -978,16 +2291,85 @@
                PERFORM 3300-CERRAR-ARCH-HONOR
                THRU 3300-CERRAR-ARCH-HONOR-EXIT.
 
+               PERFORM 3350-CERRAR-ARCH-ESTADMAT
+               THRU 3350-CERRAR-ARCH-ESTADMAT-EXIT.
+
                PERFORM 3400-CERRAR-ARCH-ERROR
                THRU 3400-CERRAR-ARCH-ERROR-EXIT.
 
                PERFORM 3500-CERRAR-AR-DESCARTADOS
                THRU 3500-CERRAR-AR-DESCARTADOS-EXIT.
 
+               PERFORM 3550-CERRAR-ARCH-REPROBADOS
+               THRU 3550-CERRAR-ARCH-REPROBADOS-EXIT.
+
+               PERFORM 3560-CERRAR-ARCH-BOLETIN
+               THRU 3560-CERRAR-ARCH-BOLETIN-EXIT.
+
+               PERFORM 3060-GRABAR-BITACORA
+               THRU 3060-GRABAR-BITACORA-EXIT.
+
          3000-FINALIZAR-PROGRAMA-EXIT.
 
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       3050-BORRAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+
+           CLOSE CHECKPOINT.
+
+       3050-BORRAR-CHECKPOINT-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       3060-GRABAR-BITACORA.
+
+           ACCEPT WS-BIT-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-BIT-HORA-SISTEMA  FROM TIME.
+
+           OPEN EXTEND BITACORA.
+
+           IF FS-BITACORA-NFD
+              OPEN OUTPUT BITACORA
+           END-IF.
+
+           IF FS-BITACORA-OK
+              MOVE WS-BIT-FECHA-SISTEMA TO BIT-FECHA
+              MOVE ' | '                TO BIT-SEP-1
+              MOVE WS-BIT-HORA-SISTEMA  TO BIT-HORA
+              MOVE ' | '                TO BIT-SEP-2
+              MOVE WS-CONT-REG-LEIDOS   TO BIT-REG-LEIDOS
+              MOVE ' | '                TO BIT-SEP-3
+              MOVE WS-TOTAL-PROCESADOS  TO BIT-TOTAL-PROC
+              MOVE ' | '                TO BIT-SEP-4
+              MOVE WS-CANT-DESCARTADOS  TO BIT-DESCARTADOS
+              MOVE ' | '                TO BIT-SEP-5
+              MOVE WS-CANT-ALUM-ERROR   TO BIT-ERRORES
+              MOVE ' | '                TO BIT-SEP-6
+              MOVE WS-CONT-REPROBADOS   TO BIT-REPROBADOS
+
+              WRITE REG-BITACORA
+
+              IF NOT FS-BITACORA-OK
+                 DISPLAY 'ERROR AL GRABAR EL ARCHIVO BITACORA'
+                 DISPLAY 'FILE STATUS: ' FS-BITACORA
+              END-IF
+
+              CLOSE BITACORA
+           ELSE
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE BITACORA'
+              DISPLAY 'FILE STATUS: ' FS-BITACORA
+           END-IF.
+
+       3060-GRABAR-BITACORA-EXIT.
+
+           EXIT.
+
       *----------------------------------------------------------------*
 
        3100-CERRAR-ARCH-ALUMNOS.
@@ -1030,6 +2412,20 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       3350-CERRAR-ARCH-ESTADMAT.
+
+           CLOSE ESTADMAT.
+
+           IF NOT FS-ESTADMAT-OK
+              DISPLAY 'ERROR EN CLOSE DE SALIDA: ' FS-ESTADMAT
+           END-IF.
+
+       3350-CERRAR-ARCH-ESTADMAT-EXIT.
+
+           EXIT.
+
       *----------------------------------------------------------------*
 
        3400-CERRAR-ARCH-ERROR.
@@ -1059,6 +2455,34 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+
+       3550-CERRAR-ARCH-REPROBADOS.
+
+           CLOSE REPROBADOS.
+
+           IF NOT FS-REPROBADOS-OK
+              DISPLAY 'ERROR EN CLOSE DE SALIDA: ' FS-REPROBADOS
+           END-IF.
+
+       3550-CERRAR-ARCH-REPROBADOS-EXIT.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+
+       3560-CERRAR-ARCH-BOLETIN.
+
+           CLOSE BOLETIN.
+
+           IF NOT FS-BOLETIN-OK
+              DISPLAY 'ERROR EN CLOSE DE SALIDA: ' FS-BOLETIN
+           END-IF.
+
+       3560-CERRAR-ARCH-BOLETIN-EXIT.
+
+           EXIT.
+
       *----------------------------------------------------------------*
            END PROGRAM TP01EJ01.
       *~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~~*
