@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *Copybook: CHECKTAB.CPY                                          *
+      *Purpose:  Layout of the CHECKTAB.TXT restart file -- holds the  *
+      *          per-subject honor roll/statistics table (WS-TABLA) as *
+      *          of the last checkpoint, one record per configured     *
+      *          subject, so HONOR.TXT/ESTADMAT.TXT stay correct for   *
+      *          students processed before a restart.                 *
+      *----------------------------------------------------------------*
+       FD  CHECKTAB.
+
+       01  REG-CHECKTAB.
+           05  CKT-INDICE                  PIC 9(02).
+           05  CKT-EST-CANT                PIC 9(05).
+           05  CKT-EST-SUMA                PIC 9(7)V9(3).
+           05  CKT-EST-MIN                 PIC 9(5)V9(3).
+           05  CKT-EST-MAX                 PIC 9(5)V9(3).
+           05  CKT-HON-CANT                PIC 9(02).
+           05  CKT-HON-DET OCCURS 15 TIMES.
+               10  CKT-HON-NOMBRE          PIC X(40).
+               10  CKT-HON-PROM            PIC 9(5)V9(3).
