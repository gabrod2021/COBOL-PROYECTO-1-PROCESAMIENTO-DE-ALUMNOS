@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *Copybook: HONOR.CPY                                             *
+      *Purpose:  Layout of the HONOR.TXT output file.                  *
+      *----------------------------------------------------------------*
+       FD  HONOR.
+
+       01  HONOR-ALUMNOS                   PIC X(86).
