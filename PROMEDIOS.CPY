@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *Copybook: PROMEDIOS.CPY                                         *
+      *Purpose:  Layout of the PROMEDIOS.TXT output file.              *
+      *----------------------------------------------------------------*
+       FD  PROMEDIOS.
+
+       01  PROMED-ALUMNOS                  PIC X(100).
+
+       01  LINEA-PROM                      PIC X(100).
